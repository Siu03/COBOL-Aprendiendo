@@ -0,0 +1,191 @@
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose: Batch posting of invoices/payments against CLI_SALDO.
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ACTUALIZA-SALDOS.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+           COPY "./clientes.sel".
+           COPY "./movimientos.sel".
+           COPY "./bitacora.sel".
+
+       DATA DIVISION.
+       FILE SECTION.
+
+           COPY "./clientes.fd".
+           COPY "./movimientos.fd".
+           COPY "./bitacora.fd".
+
+       WORKING-STORAGE SECTION.
+
+       01  ST-FILE             PIC XX.
+       01  ST-SIC              PIC XX.
+       01  ST-MOV              PIC XX.
+       01  ST-BIT              PIC XX.
+
+       01  MENSAJE-STATUS      PIC X(60).
+       01  DECISION-STATUS     PIC X.
+
+       01  FIN-MOV             PIC X       VALUE "N".
+
+       01  CONT-APLICADOS      PIC 9(7)    VALUE ZERO.
+       01  CONT-RECHAZADOS     PIC 9(7)    VALUE ZERO.
+       01  TOTAL-MOVIMIENTOS   PIC S9(9)V9(3) VALUE ZERO.
+
+       01  ANTES-SALDO         PIC S9(7)V9(3).
+       01  ANTES-NOMBRE        PIC X(70).
+       01  ANTES-DIRECCION     PIC X(80).
+       01  ANTES-CODPOST       PIC X(10).
+       01  ANTES-CATEGORIA     PIC X.
+       01  ANTES-TIPO          PIC X.
+       01  ANTES-RAZONSOCIAL   PIC X(80).
+       01  ANTES-IND-ACTIVO    PIC X.
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           PERFORM ABRO-ARCHIVOS.
+           IF FIN-MOV NOT = "S"
+              PERFORM LEO-MOVIMIENTO
+              PERFORM PROCESO-MOVIMIENTOS THRU F-PROCESO-MOVIMIENTOS
+                      UNTIL FIN-MOV = "S"
+           END-IF.
+           PERFORM CIERRO-ARCHIVOS.
+           PERFORM MUESTRO-TOTALES.
+           STOP RUN.
+
+       ABRO-ARCHIVOS.
+           OPEN INPUT MOVIMIENTOS.
+           IF ST-MOV > "07"
+              CALL "VERIFICA-STATUS" USING ST-MOV MENSAJE-STATUS
+                      DECISION-STATUS
+              DISPLAY "MOVIMIENTOS: " MENSAJE-STATUS
+              IF DECISION-STATUS = "A"
+                 MOVE "S" TO FIN-MOV
+              END-IF
+           END-IF.
+           OPEN I-O CLIENTES.
+           IF ST-FILE > "07"
+              CALL "VERIFICA-STATUS" USING ST-FILE MENSAJE-STATUS
+                      DECISION-STATUS
+              DISPLAY "CLIENTES: " MENSAJE-STATUS
+              IF DECISION-STATUS = "A"
+                 MOVE "S" TO FIN-MOV
+              END-IF
+           END-IF.
+           OPEN EXTEND BITACORA.
+           IF ST-BIT = "35"
+              OPEN OUTPUT BITACORA
+              CLOSE BITACORA
+              OPEN EXTEND BITACORA
+           ELSE
+              IF ST-BIT > "07"
+                 CALL "VERIFICA-STATUS" USING ST-BIT MENSAJE-STATUS
+                         DECISION-STATUS
+                 DISPLAY "BITACORA: " MENSAJE-STATUS
+                 IF DECISION-STATUS = "A"
+                    MOVE "S" TO FIN-MOV
+                 END-IF
+              END-IF
+           END-IF.
+
+       CIERRO-ARCHIVOS.
+           CLOSE MOVIMIENTOS CLIENTES BITACORA.
+
+       LEO-MOVIMIENTO.
+           READ MOVIMIENTOS
+               AT END
+                   MOVE "S" TO FIN-MOV
+           END-READ.
+
+       PROCESO-MOVIMIENTOS.
+           MOVE MOV_CLI_ID TO CLI_ID.
+           READ CLIENTES
+               INVALID KEY
+                   CALL "VERIFICA-STATUS" USING ST-FILE MENSAJE-STATUS
+                           DECISION-STATUS
+                   DISPLAY "CLIENTE " MOV_CLI_ID ": " MENSAJE-STATUS
+                   ADD 1 TO CONT-RECHAZADOS
+                   IF DECISION-STATUS = "A"
+                      MOVE "S" TO FIN-MOV
+                   END-IF
+               NOT INVALID KEY
+                   PERFORM GUARDO-IMAGEN-ANTERIOR
+                   ADD MOV_IMPORTE TO CLI_SALDO
+                   ACCEPT CLI_FECHA_MODIF FROM DATE YYYYMMDD
+                   MOVE "BATCH" TO CLI_USUARIO_MODIF
+                   REWRITE REG-CLIENTES
+                       INVALID KEY
+                           CALL "VERIFICA-STATUS" USING ST-FILE
+                                   MENSAJE-STATUS DECISION-STATUS
+                           DISPLAY "CLIENTE " CLI_ID ": " MENSAJE-STATUS
+                           ADD 1 TO CONT-RECHAZADOS
+                           IF DECISION-STATUS = "A"
+                              MOVE "S" TO FIN-MOV
+                           END-IF
+                       NOT INVALID KEY
+                           ADD 1 TO CONT-APLICADOS
+                           ADD MOV_IMPORTE TO TOTAL-MOVIMIENTOS
+                           PERFORM GRABO-BITACORA-MODI
+                   END-REWRITE
+           END-READ.
+           PERFORM LEO-MOVIMIENTO.
+
+       F-PROCESO-MOVIMIENTOS.
+           EXIT.
+
+       GUARDO-IMAGEN-ANTERIOR.
+           MOVE CLI_SALDO       TO ANTES-SALDO.
+           MOVE CLI_NOMBRE      TO ANTES-NOMBRE.
+           MOVE CLI_DIRECCION   TO ANTES-DIRECCION.
+           MOVE CLI_CODPOST     TO ANTES-CODPOST.
+           MOVE CLI_CATEGORIA   TO ANTES-CATEGORIA.
+           MOVE CLI_TIPO        TO ANTES-TIPO.
+           MOVE CLI_RAZONSOCIAL TO ANTES-RAZONSOCIAL.
+           MOVE CLI_IND_ACTIVO  TO ANTES-IND-ACTIVO.
+
+       GRABO-BITACORA-MODI.
+           ACCEPT BIT_FECHA FROM DATE YYYYMMDD.
+           ACCEPT BIT_HORA  FROM TIME.
+           MOVE "MODI"           TO BIT_OPERACION.
+           MOVE CLI_ID           TO BIT_CLI_ID.
+           MOVE "BATCH"          TO BIT_USUARIO.
+           MOVE ANTES-SALDO      TO BIT_ANTES_SALDO.
+           MOVE ANTES-NOMBRE     TO BIT_ANTES_NOMBRE.
+           MOVE ANTES-DIRECCION  TO BIT_ANTES_DIRECCION.
+           MOVE ANTES-CODPOST    TO BIT_ANTES_CODPOST.
+           MOVE ANTES-CATEGORIA  TO BIT_ANTES_CATEGORIA.
+           MOVE ANTES-TIPO       TO BIT_ANTES_TIPO.
+           MOVE ANTES-RAZONSOCIAL TO BIT_ANTES_RAZONSOC.
+           MOVE ANTES-IND-ACTIVO TO BIT_ANTES_IND_ACTIVO.
+           MOVE CLI_SALDO        TO BIT_DESPUES_SALDO.
+           MOVE CLI_NOMBRE       TO BIT_DESPUES_NOMBRE.
+           MOVE CLI_DIRECCION    TO BIT_DESPUES_DIRECCION.
+           MOVE CLI_CODPOST      TO BIT_DESPUES_CODPOST.
+           MOVE CLI_CATEGORIA    TO BIT_DESPUES_CATEGORIA.
+           MOVE CLI_TIPO         TO BIT_DESPUES_TIPO.
+           MOVE CLI_RAZONSOCIAL  TO BIT_DESPUES_RAZONSOC.
+           MOVE CLI_IND_ACTIVO   TO BIT_DESPUES_IND_ACTIVO.
+           WRITE REG-BITACORA.
+           IF ST-BIT > "07"
+              CALL "VERIFICA-STATUS" USING ST-BIT MENSAJE-STATUS
+                      DECISION-STATUS
+              DISPLAY "Error grabando bitacora: " MENSAJE-STATUS
+              IF DECISION-STATUS = "A"
+                 MOVE "S" TO FIN-MOV
+              END-IF
+           END-IF.
+
+       MUESTRO-TOTALES.
+           DISPLAY "POSTEOS APLICADOS  : " CONT-APLICADOS.
+           DISPLAY "POSTEOS RECHAZADOS : " CONT-RECHAZADOS.
+           DISPLAY "TOTAL MOVIMIENTOS  : " TOTAL-MOVIMIENTOS.
+
+       END PROGRAM ACTUALIZA-SALDOS.
