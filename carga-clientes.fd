@@ -0,0 +1,11 @@
+       FD CARGA-CLIENTES
+           RECORDING MODE IS F.
+
+       01  REG-CARGA-CLIENTE.
+           03  CARGA_CLI_ID        PIC 9(7).
+           03  CARGA_SALDO         PIC S9(7)V9(3).
+           03  CARGA_NOMBRE        PIC X(70).
+           03  CARGA_DIRECCION     PIC X(80).
+           03  CARGA_CODPOST       PIC X(10).
+           03  CARGA_CATEGORIA     PIC X.
+           03  CARGA_RAZONSOCIAL   PIC X(80).
