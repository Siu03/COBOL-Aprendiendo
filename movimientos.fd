@@ -0,0 +1,6 @@
+       FD MOVIMIENTOS
+           RECORDING MODE IS F.
+
+       01  REG-MOVIMIENTO.
+           03  MOV_CLI_ID          PIC 9(7).
+           03  MOV_IMPORTE         PIC S9(7)V9(3).
