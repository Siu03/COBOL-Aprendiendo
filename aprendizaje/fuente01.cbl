@@ -13,37 +13,24 @@
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
 
-           SELECT CLIENTES ASSIGN TO "./clientes.dat"
-                  ORGANIZATION INDEXED
-                  ACCESS MODE DYNAMIC
-                  RECORD KEY IS ID_CLIENTE
-                  ALTERNATE KEY CLI_NOMBRE WITH DUPLICATES
-                  ALTERNATE KEY CLI_ALT_2 WITH DUPLICATES
-                  STATUS ST-FILE.
+           COPY "./clientes.sel".
+           COPY "./bitacora.sel".
 
        DATA DIVISION.
        FILE SECTION.
 
-       FD CLIENTES.
-
-       01  REG-CLIENTES.
-           03  ID_CLIENTE.
-               05 CLI_ID           PIC 9(7).
-           03  CLI_SALDO           PIC S9(7)V9(3).
-           03  CLI_NOMBRE          PIC X(70).
-           03  CLI_DIRECCION       PIC X(80).
-           03  CLI_CODPOST         PIC X(10).
-           03  CLI_CATEGORIA       PIC X.
-           03  CLI_ALT_2.
-               05 CLI_CATEGORIA_2  PIC X.
-               05 CLI_NOMBRE_2     PIC X(60).
-           03 CLI_RAZONSOCIAL      PIC X(80).
-           03  FILLER              PIC X(240).
+           COPY "./clientes.fd".
+           COPY "./bitacora.fd".
 
        WORKING-STORAGE SECTION.
 
-       01  ST-FILE PIC XX.
-       01  X       PIC X.
+       01  ST-FILE         PIC XX.
+       01  ST-SIC          PIC XX.
+       01  ST-BIT          PIC XX.
+       01  X               PIC X.
+
+       01  MENSAJE-STATUS  PIC X(60).
+       01  DECISION-STATUS PIC X.
 
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
@@ -55,10 +42,31 @@
        ABRO-ARCHIVOS.
            OPEN I-O CLIENTES.
            IF ST-FILE > "07"
-              DISPLAY "ERROR ABRIENDO EL ARCHIVO".
+              CALL "VERIFICA-STATUS" USING ST-FILE MENSAJE-STATUS
+                      DECISION-STATUS
+              DISPLAY "ABRO-ARCHIVOS: " MENSAJE-STATUS
+              IF DECISION-STATUS = "A"
+                 STOP RUN
+              END-IF
+           END-IF.
+           OPEN EXTEND BITACORA.
+           IF ST-BIT = "35"
+              OPEN OUTPUT BITACORA
+              CLOSE BITACORA
+              OPEN EXTEND BITACORA
+           ELSE
+              IF ST-BIT > "07"
+                 CALL "VERIFICA-STATUS" USING ST-BIT MENSAJE-STATUS
+                         DECISION-STATUS
+                 DISPLAY "ABRO-ARCHIVOS (BITACORA): " MENSAJE-STATUS
+                 IF DECISION-STATUS = "A"
+                    STOP RUN
+                 END-IF
+              END-IF
+           END-IF.
 
        CIERRO-ARCHIVOS.
-           CLOSE CLIENTES.
+           CLOSE CLIENTES BITACORA.
 
        GRABO-DATOS.
            INITIALIZE REG-CLIENTES.
@@ -66,14 +74,56 @@
            MOVE 0 TO CLI_SALDO.
            MOVE "VAR-NOMBRE"   TO CLI_NOMBRE.
            MOVE "W-DIRECCION"  TO CLI_DIRECCION.
+           MOVE "1000"         TO CLI_CODPOST.
+           MOVE "A"            TO CLI_CATEGORIA.
+           MOVE "P"            TO CLI_TIPO.
+           ACCEPT CLI_FECHA_ALTA  FROM DATE YYYYMMDD.
+           MOVE CLI_FECHA_ALTA TO CLI_FECHA_MODIF.
+           MOVE "SYSTEM"       TO CLI_USUARIO_MODIF.
+           MOVE "S"            TO CLI_IND_ACTIVO.
 
 
        GRABO-REGISTRO.
            WRITE REG-CLIENTES.
-           IF ST-FILE = "99" GO TO GRABO-DATOS.
-
            IF ST-FILE > "07"
-              DISPLAY "ERROR GRABANDO EL ARCHIVO".
+              CALL "VERIFICA-STATUS" USING ST-FILE MENSAJE-STATUS
+                      DECISION-STATUS
+              DISPLAY "GRABO-REGISTRO: " MENSAJE-STATUS
+              IF DECISION-STATUS = "A"
+                 STOP RUN
+              END-IF
+           ELSE
+              PERFORM GRABO-BITACORA-ALTA
+           END-IF.
+
+       GRABO-BITACORA-ALTA.
+           MOVE ZERO   TO BIT_ANTES_SALDO.
+           MOVE SPACES TO BIT_ANTES_NOMBRE BIT_ANTES_DIRECCION
+                          BIT_ANTES_CODPOST BIT_ANTES_RAZONSOC
+           MOVE SPACE  TO BIT_ANTES_CATEGORIA BIT_ANTES_TIPO
+                          BIT_ANTES_IND_ACTIVO.
+           ACCEPT BIT_FECHA FROM DATE YYYYMMDD.
+           ACCEPT BIT_HORA  FROM TIME.
+           MOVE "ALTA"           TO BIT_OPERACION.
+           MOVE CLI_ID           TO BIT_CLI_ID.
+           MOVE CLI_USUARIO_MODIF TO BIT_USUARIO.
+           MOVE CLI_SALDO        TO BIT_DESPUES_SALDO.
+           MOVE CLI_NOMBRE       TO BIT_DESPUES_NOMBRE.
+           MOVE CLI_DIRECCION    TO BIT_DESPUES_DIRECCION.
+           MOVE CLI_CODPOST      TO BIT_DESPUES_CODPOST.
+           MOVE CLI_CATEGORIA    TO BIT_DESPUES_CATEGORIA.
+           MOVE CLI_TIPO         TO BIT_DESPUES_TIPO.
+           MOVE CLI_RAZONSOCIAL  TO BIT_DESPUES_RAZONSOC.
+           MOVE CLI_IND_ACTIVO   TO BIT_DESPUES_IND_ACTIVO.
+           WRITE REG-BITACORA.
+           IF ST-BIT > "07"
+              CALL "VERIFICA-STATUS" USING ST-BIT MENSAJE-STATUS
+                      DECISION-STATUS
+              DISPLAY "Error grabando bitacora: " MENSAJE-STATUS
+              IF DECISION-STATUS = "A"
+                 STOP RUN
+              END-IF
+           END-IF.
 
 
        F-GRABO-DATOS.
@@ -81,9 +131,14 @@
 
        LEO-DATOS.
            READ CLIENTES.
-           IF ST-FILE = "99" GO TO LEO-DATOS.
            IF ST-FILE > "07"
-              DISPLAY "ERROR GRABANDO EL ARCHIVO".
+              CALL "VERIFICA-STATUS" USING ST-FILE MENSAJE-STATUS
+                      DECISION-STATUS
+              DISPLAY "LEO-DATOS: " MENSAJE-STATUS
+              IF DECISION-STATUS = "A"
+                 STOP RUN
+              END-IF
+           END-IF.
 
        MUESTRO-DATOS.
            DISPLAY CLI_ID          LINE 10 COL 30.
