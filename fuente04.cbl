@@ -13,23 +13,53 @@
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
 
-       COPY "./clientes.sel".
+       COPY "./clientes-abm.sel".
+       COPY "./bitacora.sel".
 
        DATA DIVISION.
        FILE SECTION.
 
        COPY "./clientes.fd".
+       COPY "./bitacora.fd".
 
        WORKING-STORAGE SECTION.
 
        01  ST-FILE     PIC XX.
+       01  ST-SIC      PIC XX.
+       01  ST-BIT      PIC XX.
        01  X           PIC X.
 
+       01  ANTES-SALDO         PIC S9(7)V9(3).
+       01  ANTES-NOMBRE        PIC X(70).
+       01  ANTES-DIRECCION     PIC X(80).
+       01  ANTES-CODPOST       PIC X(10).
+       01  ANTES-CATEGORIA     PIC X.
+       01  ANTES-TIPO          PIC X.
+       01  ANTES-RAZONSOCIAL   PIC X(80).
+       01  ANTES-IND-ACTIVO    PIC X.
+
+       01  CLI-ID-ALTA         PIC 9(7).
+
        01  MENSAJE     PIC X(70).
 
-       01  FIN         PIC X       VALUES "N".
+       01  MENSAJE-STATUS  PIC X(60).
+       01  DECISION-STATUS PIC X.
+
+       01  FIN         PIC X       VALUE "N".
+
+       01  OPCION      PIC X.
+
+       01  SW-ENCONTRADO PIC X     VALUE "N".
+
+       01  USUARIO-ACTUAL PIC X(8).
+
+       01  FECHA-HOY    PIC 9(8).
 
-       01  GUIONES     PIC X(80)   VALUES ALL "-".
+       01  CONT-REINTENTOS PIC 9(2) VALUE ZERO.
+
+       01  GUIONES     PIC X(80)   VALUE ALL "-".
+
+       01  SW-DATOS-VALIDOS PIC X  VALUE "S".
 
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
@@ -42,17 +72,42 @@
 
        INICIALIZACION.
            MOVE "N" TO FIN.
+           ACCEPT FECHA-HOY FROM DATE YYYYMMDD.
+           DISPLAY "Usuario   : " LINE 6 COL 10.
+           ACCEPT  USUARIO-ACTUAL LINE 6 COL 28.
 
        ABRO-ARCHIVO.
            OPEN I-O CLIENTES.
-           IF ST-SIC > "07"
-              STRING "Error al abrir Clientes " ST-FILE
+           IF ST-FILE > "07"
+              CALL "VERIFICA-STATUS" USING ST-FILE MENSAJE-STATUS
+                      DECISION-STATUS
+              STRING "Error al abrir Clientes: " MENSAJE-STATUS
                    DELIMITED BY SIZE INTO MENSAJE
               DISPLAY  MENSAJE LINE 10 COL 20
-              MOVE "S" TO FIN.
+              IF DECISION-STATUS = "A"
+                 MOVE "S" TO FIN
+              END-IF
+           END-IF.
+           OPEN EXTEND BITACORA.
+           IF ST-BIT = "35"
+              OPEN OUTPUT BITACORA
+              CLOSE BITACORA
+              OPEN EXTEND BITACORA
+           ELSE
+              IF ST-BIT > "07"
+                 CALL "VERIFICA-STATUS" USING ST-BIT MENSAJE-STATUS
+                         DECISION-STATUS
+                 STRING "Error al abrir Bitacora: " MENSAJE-STATUS
+                      DELIMITED BY SIZE INTO MENSAJE
+                 DISPLAY  MENSAJE LINE 10 COL 20
+                 IF DECISION-STATUS = "A"
+                    MOVE "S" TO FIN
+                 END-IF
+              END-IF
+           END-IF.
 
        CIERRO-ARCHIVO.
-           CLOSE CLIENTES.
+           CLOSE CLIENTES BITACORA.
 
 
        FINALIZAR.
@@ -60,8 +115,27 @@
 
 
        PROCESO.
+           MOVE "N" TO SW-ENCONTRADO.
            PERFORM MUESTRO-PANTALLA.
-
+           PERFORM PIDO-ID-CLIENTE.
+           IF FIN NOT = "S"
+              PERFORM BUSCO-CLIENTE
+              IF FIN NOT = "S"
+                 PERFORM PIDO-OPCION
+                 EVALUATE OPCION
+                     WHEN "A"
+                          PERFORM ALTA-CLIENTE
+                     WHEN "M"
+                          PERFORM MODIFICA-CLIENTE
+                     WHEN "B"
+                          PERFORM BAJA-CLIENTE
+                     WHEN "S"
+                          MOVE "S" TO FIN
+                     WHEN OTHER
+                          DISPLAY "Opcion invalida"  LINE 24 COL 10
+                 END-EVALUATE
+              END-IF
+           END-IF.
 
        F-PROCESO.
            EXIT.
@@ -75,7 +149,263 @@
                    "02. Direccion  : "   LINE 14 COL 10
                    "03. Cod.Postal : "   LINE 16 COL 10
                    "04. Categoria  : "   LINE 18 COL 10
+                   "05. Tipo (P/E) : "   LINE 20 COL 10
                    GUIONES               LINE 22 COL 1.
 
+       PIDO-ID-CLIENTE.
+           UNLOCK CLIENTES.
+           MOVE ZEROS TO CLI_ID.
+           DISPLAY "(ID 0 para salir)"   LINE 10 COL 50.
+           ACCEPT  CLI_ID                LINE 10 COL 28.
+           IF CLI_ID = ZEROS
+              MOVE "S" TO FIN.
+
+       BUSCO-CLIENTE.
+           MOVE "N" TO SW-ENCONTRADO.
+           MOVE 0   TO CONT-REINTENTOS.
+           PERFORM INTENTO-LECTURA.
+
+       INTENTO-LECTURA.
+           ADD 1 TO CONT-REINTENTOS.
+           READ CLIENTES WITH LOCK
+               INVALID KEY
+                   CALL "VERIFICA-STATUS" USING ST-FILE MENSAJE-STATUS
+                           DECISION-STATUS
+                   EVALUATE DECISION-STATUS
+                       WHEN "R"
+                           IF CONT-REINTENTOS < 3
+                              DISPLAY "Registro en uso, reintentando..."
+                                      LINE 23 COL 10
+                              PERFORM INTENTO-LECTURA
+                           ELSE
+                              DISPLAY MENSAJE-STATUS  LINE 23 COL 10
+                              MOVE "L" TO SW-ENCONTRADO
+                           END-IF
+                       WHEN "C"
+                           DISPLAY "Cliente nuevo - ALTA"
+                                   LINE 23 COL 10
+                       WHEN OTHER
+                           DISPLAY MENSAJE-STATUS  LINE 23 COL 10
+                           MOVE "S" TO FIN
+                   END-EVALUATE
+               NOT INVALID KEY
+                   MOVE "S" TO SW-ENCONTRADO
+                   PERFORM MUESTRO-DATOS-CLIENTE
+                   PERFORM GUARDO-IMAGEN-ANTERIOR
+           END-READ.
+
+       GUARDO-IMAGEN-ANTERIOR.
+           MOVE CLI_SALDO       TO ANTES-SALDO.
+           MOVE CLI_NOMBRE      TO ANTES-NOMBRE.
+           MOVE CLI_DIRECCION   TO ANTES-DIRECCION.
+           MOVE CLI_CODPOST     TO ANTES-CODPOST.
+           MOVE CLI_CATEGORIA   TO ANTES-CATEGORIA.
+           MOVE CLI_TIPO        TO ANTES-TIPO.
+           MOVE CLI_RAZONSOCIAL TO ANTES-RAZONSOCIAL.
+           MOVE CLI_IND_ACTIVO  TO ANTES-IND-ACTIVO.
+
+       MUESTRO-DATOS-CLIENTE.
+           IF CLI_TIPO = "E"
+              DISPLAY CLI_RAZONSOCIAL  LINE 12 COL 28
+           ELSE
+              DISPLAY CLI_NOMBRE       LINE 12 COL 28
+           END-IF
+           DISPLAY CLI_DIRECCION                    LINE 14 COL 28
+                   CLI_CODPOST                       LINE 16 COL 28
+                   CLI_CATEGORIA                      LINE 18 COL 28
+                   CLI_TIPO                            LINE 20 COL 28.
+           IF CLI_IND_ACTIVO = "N"
+              DISPLAY "Cliente dado de BAJA"  LINE 23 COL 10
+           END-IF.
+
+       PIDO-OPCION.
+           EVALUATE SW-ENCONTRADO
+               WHEN "S"
+                   DISPLAY "Accion: (M)od. (B)aja (S)alir"
+                           LINE 21 COL 10
+               WHEN "L"
+                   DISPLAY "Registro bloqueado, solo (S)alir"
+                           LINE 21 COL 10
+               WHEN OTHER
+                   DISPLAY "Accion: (A)lta (S)alir"
+                           LINE 21 COL 10
+           END-EVALUATE
+           ACCEPT OPCION LINE 21 COL 50.
+
+       PIDO-DATOS-CLIENTE.
+           DISPLAY "Tipo(P/E) : " LINE 20 COL 10.
+           ACCEPT  CLI_TIPO       LINE 20 COL 28 WITH UPDATE.
+           IF CLI_TIPO = "E"
+              DISPLAY "Razon Soc.: " LINE 12 COL 10
+              ACCEPT  CLI_RAZONSOCIAL LINE 12 COL 28 WITH UPDATE
+              MOVE SPACES TO CLI_NOMBRE
+           ELSE
+              MOVE "P" TO CLI_TIPO
+              DISPLAY "Nombre    : " LINE 12 COL 10
+              ACCEPT  CLI_NOMBRE     LINE 12 COL 28 WITH UPDATE
+              MOVE SPACES TO CLI_RAZONSOCIAL
+           END-IF.
+           DISPLAY "Direccion : " LINE 14 COL 10.
+           ACCEPT  CLI_DIRECCION  LINE 14 COL 28 WITH UPDATE.
+           DISPLAY "Cod.Postal: " LINE 16 COL 10.
+           ACCEPT  CLI_CODPOST    LINE 16 COL 28 WITH UPDATE.
+           DISPLAY "Categoria : " LINE 18 COL 10.
+           ACCEPT  CLI_CATEGORIA  LINE 18 COL 28 WITH UPDATE.
+           PERFORM VALIDO-DATOS-CLIENTE.
+           IF SW-DATOS-VALIDOS = "N"
+              PERFORM PIDO-DATOS-CLIENTE
+           ELSE
+              IF CLI_TIPO = "E"
+                 MOVE CLI_CATEGORIA    TO CLI_CATEGORIA_2
+                 MOVE CLI_RAZONSOCIAL(1:60) TO CLI_NOMBRE_2
+              ELSE
+                 MOVE CLI_CATEGORIA    TO CLI_CATEGORIA_2
+                 MOVE CLI_NOMBRE(1:60) TO CLI_NOMBRE_2
+              END-IF
+           END-IF.
+
+       VALIDO-DATOS-CLIENTE.
+           MOVE "S" TO SW-DATOS-VALIDOS.
+           IF CLI_CODPOST(1:4) NOT NUMERIC
+              OR CLI_CODPOST(5:6) NOT = SPACES
+              MOVE "N" TO SW-DATOS-VALIDOS
+              DISPLAY "Cod.Postal invalido (4 digitos)"  LINE 23 COL 10
+           END-IF.
+           IF NOT CAT-VALIDA
+              MOVE "N" TO SW-DATOS-VALIDOS
+              DISPLAY "Categoria invalida (A/B/C/D)"     LINE 23 COL 10
+           END-IF.
+
+       ALTA-CLIENTE.
+           EVALUATE SW-ENCONTRADO
+               WHEN "N"
+                   MOVE CLI_ID TO CLI-ID-ALTA
+                   INITIALIZE REG-CLIENTES
+                       REPLACING NUMERIC DATA BY ZEROS
+                   MOVE CLI-ID-ALTA TO CLI_ID
+                   MOVE ZERO   TO ANTES-SALDO
+                   MOVE SPACES TO ANTES-NOMBRE ANTES-DIRECCION
+                                  ANTES-CODPOST ANTES-RAZONSOCIAL
+                   MOVE SPACE  TO ANTES-CATEGORIA ANTES-TIPO
+                                  ANTES-IND-ACTIVO
+                   PERFORM PIDO-DATOS-CLIENTE
+                   MOVE FECHA-HOY      TO CLI_FECHA_ALTA
+                   MOVE FECHA-HOY      TO CLI_FECHA_MODIF
+                   MOVE USUARIO-ACTUAL TO CLI_USUARIO_MODIF
+                   MOVE "S"            TO CLI_IND_ACTIVO
+                   WRITE REG-CLIENTES
+                       INVALID KEY
+                           CALL "VERIFICA-STATUS" USING ST-FILE
+                                   MENSAJE-STATUS DECISION-STATUS
+                           DISPLAY "Alta: " MENSAJE-STATUS
+                                   LINE 24 COL 10
+                           IF DECISION-STATUS = "A"
+                              MOVE "S" TO FIN
+                           END-IF
+                       NOT INVALID KEY
+                           PERFORM GRABO-BITACORA-ALTA
+                   END-WRITE
+               WHEN "L"
+                   DISPLAY "Registro bloqueado por otra sesion"
+                           LINE 24 COL 10
+               WHEN OTHER
+                   DISPLAY "El cliente ya existe"  LINE 24 COL 10
+           END-EVALUATE.
+
+       MODIFICA-CLIENTE.
+           EVALUATE SW-ENCONTRADO
+               WHEN "S"
+                   PERFORM PIDO-DATOS-CLIENTE
+                   MOVE FECHA-HOY      TO CLI_FECHA_MODIF
+                   MOVE USUARIO-ACTUAL TO CLI_USUARIO_MODIF
+                   REWRITE REG-CLIENTES
+                       INVALID KEY
+                           CALL "VERIFICA-STATUS" USING ST-FILE
+                                   MENSAJE-STATUS DECISION-STATUS
+                           DISPLAY "Modif: " MENSAJE-STATUS
+                                   LINE 24 COL 10
+                           IF DECISION-STATUS = "A"
+                              MOVE "S" TO FIN
+                           END-IF
+                       NOT INVALID KEY
+                           PERFORM GRABO-BITACORA-MODI
+                   END-REWRITE
+               WHEN "L"
+                   DISPLAY "Registro bloqueado por otra sesion"
+                           LINE 24 COL 10
+               WHEN OTHER
+                   DISPLAY "El cliente no existe"  LINE 24 COL 10
+           END-EVALUATE.
+
+       BAJA-CLIENTE.
+           EVALUATE SW-ENCONTRADO
+               WHEN "S"
+                   MOVE "N"            TO CLI_IND_ACTIVO
+                   MOVE FECHA-HOY      TO CLI_FECHA_MODIF
+                   MOVE USUARIO-ACTUAL TO CLI_USUARIO_MODIF
+                   REWRITE REG-CLIENTES
+                       INVALID KEY
+                           CALL "VERIFICA-STATUS" USING ST-FILE
+                                   MENSAJE-STATUS DECISION-STATUS
+                           DISPLAY "Baja: " MENSAJE-STATUS
+                                   LINE 24 COL 10
+                           IF DECISION-STATUS = "A"
+                              MOVE "S" TO FIN
+                           END-IF
+                       NOT INVALID KEY
+                           PERFORM GRABO-BITACORA-BAJA
+                   END-REWRITE
+               WHEN "L"
+                   DISPLAY "Registro bloqueado por otra sesion"
+                           LINE 24 COL 10
+               WHEN OTHER
+                   DISPLAY "El cliente no existe"  LINE 24 COL 10
+           END-EVALUATE.
+
+       GRABO-BITACORA-ALTA.
+           MOVE "ALTA" TO BIT_OPERACION.
+           PERFORM ARMO-Y-GRABO-BITACORA.
+
+       GRABO-BITACORA-MODI.
+           MOVE "MODI" TO BIT_OPERACION.
+           PERFORM ARMO-Y-GRABO-BITACORA.
+
+       GRABO-BITACORA-BAJA.
+           MOVE "BAJA" TO BIT_OPERACION.
+           PERFORM ARMO-Y-GRABO-BITACORA.
+
+       ARMO-Y-GRABO-BITACORA.
+           ACCEPT BIT_FECHA FROM DATE YYYYMMDD.
+           ACCEPT BIT_HORA  FROM TIME.
+           MOVE CLI_ID           TO BIT_CLI_ID.
+           MOVE USUARIO-ACTUAL   TO BIT_USUARIO.
+           MOVE ANTES-SALDO      TO BIT_ANTES_SALDO.
+           MOVE ANTES-NOMBRE     TO BIT_ANTES_NOMBRE.
+           MOVE ANTES-DIRECCION  TO BIT_ANTES_DIRECCION.
+           MOVE ANTES-CODPOST    TO BIT_ANTES_CODPOST.
+           MOVE ANTES-CATEGORIA  TO BIT_ANTES_CATEGORIA.
+           MOVE ANTES-TIPO       TO BIT_ANTES_TIPO.
+           MOVE ANTES-RAZONSOCIAL TO BIT_ANTES_RAZONSOC.
+           MOVE ANTES-IND-ACTIVO TO BIT_ANTES_IND_ACTIVO.
+           MOVE CLI_SALDO        TO BIT_DESPUES_SALDO.
+           MOVE CLI_NOMBRE       TO BIT_DESPUES_NOMBRE.
+           MOVE CLI_DIRECCION    TO BIT_DESPUES_DIRECCION.
+           MOVE CLI_CODPOST      TO BIT_DESPUES_CODPOST.
+           MOVE CLI_CATEGORIA    TO BIT_DESPUES_CATEGORIA.
+           MOVE CLI_TIPO         TO BIT_DESPUES_TIPO.
+           MOVE CLI_RAZONSOCIAL  TO BIT_DESPUES_RAZONSOC.
+           MOVE CLI_IND_ACTIVO   TO BIT_DESPUES_IND_ACTIVO.
+           WRITE REG-BITACORA.
+           IF ST-BIT > "07"
+              CALL "VERIFICA-STATUS" USING ST-BIT MENSAJE-STATUS
+                      DECISION-STATUS
+              STRING "Error grabando bitacora: " MENSAJE-STATUS
+                   DELIMITED BY SIZE INTO MENSAJE
+              DISPLAY MENSAJE  LINE 24 COL 10
+              IF DECISION-STATUS = "A"
+                 MOVE "S" TO FIN
+              END-IF
+           END-IF.
+
 
        END PROGRAM "EJEMPLO".
