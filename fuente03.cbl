@@ -0,0 +1,136 @@
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose: Customer listing by categoria, ordered by nombre, using
+      *          the CLI_ALT_2 alternate key (categoria + nombre).
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. LISTADO-CLIENTES.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+           COPY "./clientes.sel".
+
+       DATA DIVISION.
+       FILE SECTION.
+
+           COPY "./clientes.fd".
+
+       WORKING-STORAGE SECTION.
+
+       01  ST-FILE                 PIC XX.
+       01  ST-SIC                  PIC XX.
+
+       01  MENSAJE-STATUS          PIC X(60).
+       01  DECISION-STATUS         PIC X.
+
+       01  FIN                     PIC X       VALUE "N".
+       01  PRIMERA-VEZ             PIC X       VALUE "S".
+
+       01  CATEGORIA-ANTERIOR      PIC X       VALUE SPACES.
+       01  SUBTOTAL-CATEGORIA      PIC S9(9)V9(3) VALUE ZERO.
+       01  TOTAL-GENERAL           PIC S9(9)V9(3) VALUE ZERO.
+       01  CONT-EMPRESAS           PIC 9(7)    VALUE ZERO.
+
+       01  LINEA-DETALLE.
+           03  LINEA-ID            PIC ZZZZZZ9.
+           03  FILLER              PIC X(3)    VALUE SPACES.
+           03  LINEA-NOMBRE        PIC X(40).
+           03  LINEA-SALDO         PIC -(7)9,999.
+           03  FILLER              PIC X(2)    VALUE SPACES.
+           03  LINEA-TIPO          PIC X(7).
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           PERFORM ABRO-ARCHIVO.
+           IF FIN NOT = "S"
+              PERFORM POSICIONO-ARCHIVO
+              IF FIN NOT = "S"
+                 PERFORM LEO-CLIENTE
+                 PERFORM IMPRIME-CLIENTES THRU F-IMPRIME-CLIENTES
+                         UNTIL FIN = "S"
+                 PERFORM IMPRIME-SUBTOTAL
+                 PERFORM IMPRIME-TOTAL-GENERAL
+              END-IF
+           END-IF.
+           PERFORM CIERRO-ARCHIVO.
+           STOP RUN.
+
+       ABRO-ARCHIVO.
+           OPEN INPUT CLIENTES.
+           IF ST-FILE > "07"
+              CALL "VERIFICA-STATUS" USING ST-FILE MENSAJE-STATUS
+                      DECISION-STATUS
+              DISPLAY "ERROR ABRIENDO CLIENTES: " MENSAJE-STATUS
+              IF DECISION-STATUS = "A"
+                 MOVE "S" TO FIN
+              END-IF
+           END-IF.
+
+       POSICIONO-ARCHIVO.
+           MOVE LOW-VALUES TO CLI_ALT_2.
+           START CLIENTES KEY IS NOT LESS THAN CLI_ALT_2
+               INVALID KEY
+                   DISPLAY "NO HAY CLIENTES PARA LISTAR"
+                   MOVE "S" TO FIN
+           END-START.
+
+       LEO-CLIENTE.
+           READ CLIENTES NEXT RECORD
+               AT END
+                   MOVE "S" TO FIN
+           END-READ.
+
+       IMPRIME-CLIENTES.
+           IF PRIMERA-VEZ = "S"
+              MOVE CLI_CATEGORIA TO CATEGORIA-ANTERIOR
+              PERFORM IMPRIME-ENCABEZADO
+              MOVE "N" TO PRIMERA-VEZ
+           END-IF
+           IF CLI_CATEGORIA NOT = CATEGORIA-ANTERIOR
+              PERFORM IMPRIME-SUBTOTAL
+              MOVE ZERO TO SUBTOTAL-CATEGORIA
+              MOVE CLI_CATEGORIA TO CATEGORIA-ANTERIOR
+              PERFORM IMPRIME-ENCABEZADO
+           END-IF
+           MOVE CLI_ID          TO LINEA-ID
+           MOVE CLI_SALDO       TO LINEA-SALDO
+           IF CLI_TIPO = "E"
+              MOVE CLI_RAZONSOCIAL(1:40) TO LINEA-NOMBRE
+              MOVE "EMPRESA" TO LINEA-TIPO
+              ADD 1 TO CONT-EMPRESAS
+           ELSE
+              MOVE CLI_NOMBRE(1:40) TO LINEA-NOMBRE
+              MOVE SPACES TO LINEA-TIPO
+           END-IF
+           DISPLAY LINEA-DETALLE
+           ADD CLI_SALDO TO SUBTOTAL-CATEGORIA
+           ADD CLI_SALDO TO TOTAL-GENERAL
+           PERFORM LEO-CLIENTE.
+
+       F-IMPRIME-CLIENTES.
+           EXIT.
+
+       IMPRIME-ENCABEZADO.
+           DISPLAY " ".
+           DISPLAY "CATEGORIA: " CATEGORIA-ANTERIOR.
+           DISPLAY "----------------------------------------".
+
+       IMPRIME-SUBTOTAL.
+           DISPLAY "SUBTOTAL CATEGORIA " CATEGORIA-ANTERIOR ": "
+                   SUBTOTAL-CATEGORIA.
+
+       IMPRIME-TOTAL-GENERAL.
+           DISPLAY " ".
+           DISPLAY "TOTAL GENERAL: " TOTAL-GENERAL.
+           DISPLAY "CLIENTES EMPRESA LISTADOS: " CONT-EMPRESAS.
+
+       CIERRO-ARCHIVO.
+           CLOSE CLIENTES.
+
+       END PROGRAM LISTADO-CLIENTES.
