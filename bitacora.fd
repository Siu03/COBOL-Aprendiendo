@@ -0,0 +1,27 @@
+       FD BITACORA
+           RECORDING MODE IS F.
+
+       01  REG-BITACORA.
+           03  BIT_FECHA               PIC 9(8).
+           03  BIT_HORA                PIC 9(8).
+           03  BIT_OPERACION           PIC X(4).
+           03  BIT_CLI_ID              PIC 9(7).
+           03  BIT_USUARIO             PIC X(8).
+           03  BIT_ANTES.
+               05  BIT_ANTES_SALDO      PIC S9(7)V9(3).
+               05  BIT_ANTES_NOMBRE     PIC X(70).
+               05  BIT_ANTES_DIRECCION  PIC X(80).
+               05  BIT_ANTES_CODPOST    PIC X(10).
+               05  BIT_ANTES_CATEGORIA  PIC X.
+               05  BIT_ANTES_TIPO       PIC X.
+               05  BIT_ANTES_RAZONSOC   PIC X(80).
+               05  BIT_ANTES_IND_ACTIVO PIC X.
+           03  BIT_DESPUES.
+               05  BIT_DESPUES_SALDO     PIC S9(7)V9(3).
+               05  BIT_DESPUES_NOMBRE    PIC X(70).
+               05  BIT_DESPUES_DIRECCION PIC X(80).
+               05  BIT_DESPUES_CODPOST   PIC X(10).
+               05  BIT_DESPUES_CATEGORIA PIC X.
+               05  BIT_DESPUES_TIPO      PIC X.
+               05  BIT_DESPUES_RAZONSOC  PIC X(80).
+               05  BIT_DESPUES_IND_ACTIVO PIC X.
