@@ -0,0 +1,25 @@
+       FD CLIENTES.
+
+       01  REG-CLIENTES.
+           03  ID_CLIENTE.
+               05 CLI_ID           PIC 9(7).
+           03  CLI_SALDO           PIC S9(7)V9(3).
+           03  CLI_NOMBRE          PIC X(70).
+           03  CLI_DIRECCION       PIC X(80).
+           03  CLI_CODPOST         PIC X(10).
+           03  CLI_CATEGORIA       PIC X.
+               88  CAT-VALIDA          VALUES "A" "B" "C" "D".
+           03  CLI_ALT_2.
+               05 CLI_CATEGORIA_2  PIC X.
+               05 CLI_NOMBRE_2     PIC X(60).
+           03 CLI_RAZONSOCIAL      PIC X(80).
+           03  CLI_TIPO            PIC X.
+               88  CLI-PERSONA         VALUE "P".
+               88  CLI-EMPRESA         VALUE "E".
+           03  CLI_FECHA_ALTA      PIC 9(8).
+           03  CLI_FECHA_MODIF     PIC 9(8).
+           03  CLI_USUARIO_MODIF   PIC X(8).
+           03  CLI_IND_ACTIVO      PIC X.
+               88  CLI-ACTIVO          VALUE "S".
+               88  CLI-INACTIVO        VALUE "N".
+           03  FILLER              PIC X(214).
