@@ -0,0 +1,63 @@
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose: Decode a two-digit FILE STATUS value into a specific
+      *          message and a continue/abort decision, shared by every
+      *          program that opens/reads/writes CLIENTES (or any other
+      *          file using the standard two-digit status).
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. VERIFICA-STATUS.
+       ENVIRONMENT DIVISION.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+
+       LINKAGE SECTION.
+
+       01  STATUS-CODIGO       PIC XX.
+       01  STATUS-MENSAJE      PIC X(60).
+       01  STATUS-DECISION     PIC X.
+
+       PROCEDURE DIVISION USING STATUS-CODIGO STATUS-MENSAJE
+                                 STATUS-DECISION.
+       MAIN-PROCEDURE.
+           EVALUATE STATUS-CODIGO
+               WHEN "00" THRU "07"
+                   MOVE "Operacion correcta"
+                        TO STATUS-MENSAJE
+                   MOVE "C" TO STATUS-DECISION
+               WHEN "22"
+                   MOVE "Clave duplicada"
+                        TO STATUS-MENSAJE
+                   MOVE "C" TO STATUS-DECISION
+               WHEN "23"
+                   MOVE "Registro no encontrado"
+                        TO STATUS-MENSAJE
+                   MOVE "C" TO STATUS-DECISION
+               WHEN "51"
+                   MOVE "Registro en uso por otra sesion"
+                        TO STATUS-MENSAJE
+                   MOVE "R" TO STATUS-DECISION
+               WHEN "35"
+                   MOVE "El archivo no existe"
+                        TO STATUS-MENSAJE
+                   MOVE "A" TO STATUS-DECISION
+               WHEN "41"
+                   MOVE "El archivo ya estaba abierto"
+                        TO STATUS-MENSAJE
+                   MOVE "A" TO STATUS-DECISION
+               WHEN "21"
+               WHEN "94"
+                   MOVE "Error de secuencia en el archivo"
+                        TO STATUS-MENSAJE
+                   MOVE "A" TO STATUS-DECISION
+               WHEN OTHER
+                   STRING "Error de archivo no previsto, status "
+                          STATUS-CODIGO
+                          DELIMITED BY SIZE INTO STATUS-MENSAJE
+                   MOVE "A" TO STATUS-DECISION
+           END-EVALUATE.
+           GOBACK.
+
+       END PROGRAM VERIFICA-STATUS.
