@@ -0,0 +1,195 @@
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose: Bulk-load the customer master (CLIENTES) from a flat
+      *          sequential input file, one REG-CLIENTES WRITE per row.
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CARGA-CLIENTES.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+           COPY "./clientes.sel".
+           COPY "./carga-clientes.sel".
+           COPY "./bitacora.sel".
+
+       DATA DIVISION.
+       FILE SECTION.
+
+           COPY "./clientes.fd".
+           COPY "./carga-clientes.fd".
+           COPY "./bitacora.fd".
+
+       WORKING-STORAGE SECTION.
+
+       01  ST-FILE             PIC XX.
+       01  ST-SIC              PIC XX.
+       01  ST-CARGA            PIC XX.
+       01  ST-BIT              PIC XX.
+
+       01  MENSAJE-STATUS      PIC X(60).
+       01  DECISION-STATUS     PIC X.
+
+       01  FIN-CARGA           PIC X       VALUE "N".
+       01  SW-DATOS-VALIDOS    PIC X       VALUE "S".
+
+       01  CONT-LEIDOS         PIC 9(7)    VALUE ZERO.
+       01  CONT-CARGADOS       PIC 9(7)    VALUE ZERO.
+       01  CONT-RECHAZADOS     PIC 9(7)    VALUE ZERO.
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           PERFORM ABRO-ARCHIVOS.
+           IF FIN-CARGA NOT = "S"
+              PERFORM LEO-CARGA
+              PERFORM PROCESO-CARGA THRU F-PROCESO-CARGA
+                      UNTIL FIN-CARGA = "S"
+           END-IF.
+           PERFORM CIERRO-ARCHIVOS.
+           PERFORM MUESTRO-TOTALES.
+           STOP RUN.
+
+       ABRO-ARCHIVOS.
+           OPEN INPUT CARGA-CLIENTES.
+           IF ST-CARGA > "07"
+              CALL "VERIFICA-STATUS" USING ST-CARGA MENSAJE-STATUS
+                      DECISION-STATUS
+              DISPLAY "CARGA-CLIENTES: " MENSAJE-STATUS
+              IF DECISION-STATUS = "A"
+                 MOVE "S" TO FIN-CARGA
+              END-IF
+           END-IF.
+           OPEN I-O CLIENTES.
+           IF ST-FILE > "07"
+              CALL "VERIFICA-STATUS" USING ST-FILE MENSAJE-STATUS
+                      DECISION-STATUS
+              DISPLAY "CLIENTES: " MENSAJE-STATUS
+              IF DECISION-STATUS = "A"
+                 MOVE "S" TO FIN-CARGA
+              END-IF
+           END-IF.
+           OPEN EXTEND BITACORA.
+           IF ST-BIT = "35"
+              OPEN OUTPUT BITACORA
+              CLOSE BITACORA
+              OPEN EXTEND BITACORA
+           ELSE
+              IF ST-BIT > "07"
+                 CALL "VERIFICA-STATUS" USING ST-BIT MENSAJE-STATUS
+                         DECISION-STATUS
+                 DISPLAY "BITACORA: " MENSAJE-STATUS
+                 IF DECISION-STATUS = "A"
+                    MOVE "S" TO FIN-CARGA
+                 END-IF
+              END-IF
+           END-IF.
+
+       CIERRO-ARCHIVOS.
+           CLOSE CARGA-CLIENTES CLIENTES BITACORA.
+
+       LEO-CARGA.
+           READ CARGA-CLIENTES
+               AT END
+                   MOVE "S" TO FIN-CARGA
+           END-READ.
+
+       PROCESO-CARGA.
+           ADD 1 TO CONT-LEIDOS.
+           PERFORM ARMO-REGISTRO-CLIENTE.
+           PERFORM VALIDO-REGISTRO-CLIENTE.
+           IF SW-DATOS-VALIDOS = "N"
+              DISPLAY "RECHAZADO ID " CARGA_CLI_ID ": datos invalidos"
+              ADD 1 TO CONT-RECHAZADOS
+           ELSE
+              WRITE REG-CLIENTES
+                  INVALID KEY
+                      CALL "VERIFICA-STATUS" USING ST-FILE
+                              MENSAJE-STATUS DECISION-STATUS
+                      DISPLAY "RECHAZADO ID " CARGA_CLI_ID ": "
+                              MENSAJE-STATUS
+                      ADD 1 TO CONT-RECHAZADOS
+                      IF DECISION-STATUS = "A"
+                         MOVE "S" TO FIN-CARGA
+                      END-IF
+                  NOT INVALID KEY
+                      ADD 1 TO CONT-CARGADOS
+                      PERFORM GRABO-BITACORA-ALTA
+              END-WRITE
+           END-IF.
+           PERFORM LEO-CARGA.
+
+       F-PROCESO-CARGA.
+           EXIT.
+
+       VALIDO-REGISTRO-CLIENTE.
+           MOVE "S" TO SW-DATOS-VALIDOS.
+           IF CLI_CODPOST(1:4) NOT NUMERIC
+              OR CLI_CODPOST(5:6) NOT = SPACES
+              MOVE "N" TO SW-DATOS-VALIDOS
+           END-IF.
+           IF NOT CAT-VALIDA
+              MOVE "N" TO SW-DATOS-VALIDOS
+           END-IF.
+
+       GRABO-BITACORA-ALTA.
+           ACCEPT BIT_FECHA FROM DATE YYYYMMDD.
+           ACCEPT BIT_HORA  FROM TIME.
+           MOVE "ALTA"           TO BIT_OPERACION.
+           MOVE CLI_ID           TO BIT_CLI_ID.
+           MOVE "CARGA"          TO BIT_USUARIO.
+           MOVE ZERO   TO BIT_ANTES_SALDO.
+           MOVE SPACES TO BIT_ANTES_NOMBRE BIT_ANTES_DIRECCION
+                          BIT_ANTES_CODPOST BIT_ANTES_RAZONSOC.
+           MOVE SPACE  TO BIT_ANTES_CATEGORIA BIT_ANTES_TIPO
+                          BIT_ANTES_IND_ACTIVO.
+           MOVE CLI_SALDO        TO BIT_DESPUES_SALDO.
+           MOVE CLI_NOMBRE       TO BIT_DESPUES_NOMBRE.
+           MOVE CLI_DIRECCION    TO BIT_DESPUES_DIRECCION.
+           MOVE CLI_CODPOST      TO BIT_DESPUES_CODPOST.
+           MOVE CLI_CATEGORIA    TO BIT_DESPUES_CATEGORIA.
+           MOVE CLI_TIPO         TO BIT_DESPUES_TIPO.
+           MOVE CLI_RAZONSOCIAL  TO BIT_DESPUES_RAZONSOC.
+           MOVE CLI_IND_ACTIVO   TO BIT_DESPUES_IND_ACTIVO.
+           WRITE REG-BITACORA.
+           IF ST-BIT > "07"
+              CALL "VERIFICA-STATUS" USING ST-BIT MENSAJE-STATUS
+                      DECISION-STATUS
+              DISPLAY "Error grabando bitacora: " MENSAJE-STATUS
+              IF DECISION-STATUS = "A"
+                 MOVE "S" TO FIN-CARGA
+              END-IF
+           END-IF.
+
+       ARMO-REGISTRO-CLIENTE.
+           INITIALIZE REG-CLIENTES.
+           MOVE CARGA_CLI_ID      TO CLI_ID.
+           MOVE CARGA_SALDO       TO CLI_SALDO.
+           MOVE CARGA_NOMBRE      TO CLI_NOMBRE.
+           MOVE CARGA_DIRECCION   TO CLI_DIRECCION.
+           MOVE CARGA_CODPOST     TO CLI_CODPOST.
+           MOVE CARGA_CATEGORIA   TO CLI_CATEGORIA.
+           MOVE CARGA_RAZONSOCIAL TO CLI_RAZONSOCIAL.
+           IF CARGA_RAZONSOCIAL NOT = SPACES
+              MOVE "E" TO CLI_TIPO
+              MOVE CARGA_RAZONSOCIAL(1:60) TO CLI_NOMBRE_2
+           ELSE
+              MOVE "P" TO CLI_TIPO
+              MOVE CARGA_NOMBRE(1:60) TO CLI_NOMBRE_2
+           END-IF.
+           MOVE CARGA_CATEGORIA   TO CLI_CATEGORIA_2.
+           ACCEPT CLI_FECHA_ALTA  FROM DATE YYYYMMDD.
+           MOVE CLI_FECHA_ALTA    TO CLI_FECHA_MODIF.
+           MOVE "CARGA"           TO CLI_USUARIO_MODIF.
+           MOVE "S"               TO CLI_IND_ACTIVO.
+
+       MUESTRO-TOTALES.
+           DISPLAY "REGISTROS LEIDOS   : " CONT-LEIDOS.
+           DISPLAY "REGISTROS CARGADOS : " CONT-CARGADOS.
+           DISPLAY "REGISTROS RECHAZADOS: " CONT-RECHAZADOS.
+
+       END PROGRAM CARGA-CLIENTES.
